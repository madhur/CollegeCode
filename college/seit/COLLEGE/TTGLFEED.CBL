@@ -0,0 +1,110 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TTGLFEED.
+000300 AUTHOR. R-SRINIVASAN.
+000400 INSTALLATION. SEIT DATA CENTER.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* TTGLFEED - END OF DAY EXTRACT OF EMP.DAT FOR THE GENERAL     *
+000900* LEDGER SYSTEM. READS EMP.DAT SEQUENTIALLY AND WRITES ONE     *
+001000* FIXED-FORMAT GL-REC PER EMPLOYEE (ID1, NAMES, CC, RUN DATE)   *
+001100* SO END-OF-DAY BALANCES CAN BE PICKED UP DOWNSTREAM BY THE    *
+001200* GL/ACCOUNTING INTERFACE WITHOUT RETYPING TERMINAL OUTPUT.    *
+001300*--------------------------------------------------------------*
+001400* MODIFICATION HISTORY                                         *
+001500*   DATE       BY    DESCRIPTION                                *
+001600*   08/08/2026 RS    NEW PROGRAM.                                *
+001700*--------------------------------------------------------------*
+001800
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT EMP ASSIGN TO DISK
+002210         ORGANIZATION IS INDEXED
+002220         ACCESS MODE IS SEQUENTIAL
+002230         RECORD KEY IS ID1.
+002300
+002400     SELECT GL-OUT ASSIGN TO DISK
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900
+003000 FD  EMP
+003100     LABEL RECORD IS STANDARD
+003200     VALUE OF FILE-ID IS "EMP.DAT".
+003300
+003400     COPY "STDREC.CPY".
+003500
+003600 FD  GL-OUT
+003700     LABEL RECORD IS STANDARD
+003800     VALUE OF FILE-ID IS "GLFEED.DAT".
+003900
+004000 01  GL-REC.
+004100     02  GL-ID1                  PIC 9(04).
+004200     02  GL-NAMES                PIC X(20).
+004300     02  GL-CC                   PIC 9(04).
+004400     02  GL-RUN-DATE             PIC 9(08).
+004500     02  FILLER                  PIC X(44).
+004600
+004700 WORKING-STORAGE SECTION.
+004800 01  WS-SWITCHES.
+004900     02  WS-EOF-SWITCH           PIC X       VALUE "N".
+005000         88  EOF-YES                         VALUE "Y".
+005100
+005200 01  WS-RUN-DATE                 PIC 9(08).
+005300
+005400 PROCEDURE DIVISION.
+005500*--------------------------------------------------------------*
+005600* 0000-MAINLINE - CONTROLS THE OVERALL RUN.                    *
+005700*--------------------------------------------------------------*
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006000     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+006100         UNTIL EOF-YES.
+006200     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+006300     STOP RUN.
+006400
+006500*--------------------------------------------------------------*
+006600* 1000-INITIALIZE - OPENS THE FILES, CAPTURES THE RUN DATE AND *
+006700* PRIMES THE READ.                                             *
+006800*--------------------------------------------------------------*
+006900 1000-INITIALIZE.
+007000     OPEN INPUT EMP.
+007100     OPEN OUTPUT GL-OUT.
+007200     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+007300     PERFORM 2100-READ-EMP THRU 2100-EXIT.
+007400 1000-EXIT.
+007500     EXIT.
+007600
+007700*--------------------------------------------------------------*
+007800* 2000-PROCESS-RECORDS - WRITES ONE GL-REC PER STD RECORD.     *
+007900*--------------------------------------------------------------*
+008000 2000-PROCESS-RECORDS.
+008100     MOVE ID1 TO GL-ID1.
+008200     MOVE NAMES TO GL-NAMES.
+008300     MOVE CC TO GL-CC.
+008400     MOVE WS-RUN-DATE TO GL-RUN-DATE.
+008500     WRITE GL-REC.
+008600     PERFORM 2100-READ-EMP THRU 2100-EXIT.
+008700 2000-EXIT.
+008800     EXIT.
+008900
+009000*--------------------------------------------------------------*
+009100* 2100-READ-EMP - READS THE NEXT STD RECORD FROM EMP.DAT.      *
+009200*--------------------------------------------------------------*
+009300 2100-READ-EMP.
+009400     READ EMP
+009500         AT END SET EOF-YES TO TRUE
+009600     END-READ.
+009700 2100-EXIT.
+009800     EXIT.
+009900
+010000*--------------------------------------------------------------*
+010100* 9999-TERMINATE - CLOSES THE FILES AND ENDS THE RUN.          *
+010200*--------------------------------------------------------------*
+010300 9999-TERMINATE.
+010400     CLOSE EMP.
+010500     CLOSE GL-OUT.
+010600 9999-EXIT.
+010700     EXIT.
