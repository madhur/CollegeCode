@@ -0,0 +1,17 @@
+000100*--------------------------------------------------------------*
+000200* STDREC - EMPLOYEE/ACCOUNT BALANCE RECORD LAYOUT FOR EMP.DAT. *
+000300* SHARED BY TT, TTRPT AND TTGLFEED SO THE LAYOUT STAYS IN STEP *
+000400* ACROSS THE ONLINE ENTRY PROGRAM AND THE BATCH READERS.       *
+000500*--------------------------------------------------------------*
+000600 01  STD.
+000700     02  NAMES                   PIC X(20).
+000800     02  FILLER                  PIC X(04).
+000900     02  ID1                     PIC 9(04).
+001000     02  FILLER                  PIC X(04).
+001100     02  ACC                     PIC 9(04).
+001200     02  FILLER                  PIC X(04).
+001300     02  TTYPE                   PIC X(01).
+001400     02  FILLER                  PIC X(04).
+001500     02  AMT                     PIC 9(04).
+001600     02  FILLER                  PIC X(04).
+001700     02  CC                      PIC 9(04).
