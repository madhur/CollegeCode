@@ -1,66 +1,385 @@
-       IDENTIFICATION DIVISION.
-        
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT EMP ASSIGN TO DISK
-       ORGANIZATION IS LINE SEQUENTIAL.
-   
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD EMP
-       LABEL RECORD IS STANDARD
-       VALUE OF FILE-ID IS "EMP.DAT".
-
-       01  STD.
-           02 NAMES PIC  X(20).
-           02 FILLER PIC X(4).
-           02 ID1 PIC 9(4).
-           02 FILLER  PIC X(4).
-           02 ACC PIC 9(4).
-           
-            
-       WORKING-STORAGE SECTION.
-       77 C PIC X.
-       77 ID2 PIC 9(4).
-       77 AMT PIC 9(4).
-       77 CC PIC 9(4).
-
-       PROCEDURE DIVISION.
-       MENU.
-           OPEN EXTEND EMP.
-           DISPLAY "ENTER THE EMPLOYEE ID".
-           ACCEPT ID1.
-           DISPLAY "ENTER THE EMPLOYEE NAME".
-           ACCEPT NAMES.
-           DISPLAY "ENTER EMP BALANCE".
-           ACCEPT ACC.
-           DISPLAY "AMOUNT TO BE WITHRAWN".
-           ACCEPT AMT.
-           SUBTRACT AMT FROM ACC GIVING CC.
-           WRITE STD.
-           CLOSE EMP.
-       LOOP.
-           DISPLAY "DO U WANYT TO ENTER MORE".
-           ACCEPT C.
-           IF C = 'Y' OR 'y' GO TO  MENU.
-
-       LOOP1.
-           DISPLAY "ENTER THE EMP ID".
-           ACCEPT ID2.
-       LOOP2.
-           OPEN I-O EMP.
-           OPEN-FILE.
-           READ EMP.
-           IF ID1 = ID2 GO TO LOOP4.
-       LOOP3.
-           GO TO OPEN-FILE.
-       LOOP4.
-           DISPLAY "NAME OF EMP IS".
-           DISPLAY NAMES.
-           DISPLAY "BAL OF EMP IS ".
-           DISPLAY CC.
-           CLOSE EMP.
-           STOP RUN.
-       
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. TT.
+000120 AUTHOR. R-SRINIVASAN.
+000130 INSTALLATION. SEIT DATA CENTER.
+000140 DATE-WRITTEN. 01/04/2011.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170* TT - TELLER TRANSACTION ENTRY AND INQUIRY                    *
+000180* MAINTAINS EMP.DAT, THE EMPLOYEE/ACCOUNT BALANCE FILE, AND    *
+000190* SUPPORTS LOOKUP OF AN EMPLOYEE'S CURRENT BALANCE BY ID.      *
+000200*--------------------------------------------------------------*
+000210* MODIFICATION HISTORY                                         *
+000220*   DATE       BY    DESCRIPTION                                *
+000230*   08/08/2026 RS    ADDED DEPOSIT TRANSACTION TYPE (W/D) PROMPT *
+000240*                    IN MAIN-MENU; AMT AND CC ARE NOW CARRIED ON *
+000250*                    THE STD RECORD ALONG WITH THE BALANCE SO   *
+000260*                    THE POSTED AMOUNT AND RESULTING BALANCE    *
+000270*                    ARE NO LONGER LOST AFTER WRITE.            *
+000280*   08/08/2026 RS    REJECT A WITHDRAWAL THAT EXCEEDS THE       *
+000290*                    BALANCE ON HAND BEFORE THE SUBTRACT - AVOIDS*
+000300*                    A WRAPPED UNSIGNED RESULT GOING TO EMP.DAT. *
+000310*   08/08/2026 RS    LOOP2 NOW RECOGNIZES END OF FILE AND SHOWS *
+000320*                    EMPLOYEE ID NOT FOUND INSTEAD OF LOOPING   *
+000330*                    FOREVER WHEN ID2 IS NOT ON FILE.           *
+000340*   08/08/2026 RS    EMP.DAT IS NOW A TRUE MASTER - ONE ROW PER *
+000350*                    ID1, REWRITTEN WITH THE LATEST CC ON EVERY *
+000360*                    TRANSACTION INSTEAD OF A NEW ROW EACH TIME.*
+000370*                    EVERY DEPOSIT/WITHDRAWAL IS ALSO LOGGED TO *
+000380*                    TRANS.DAT WITH A RUN DATE AND A SEQUENCE   *
+000390*                    NUMBER FOR AUDIT HISTORY.                  *
+000400*   08/08/2026 RS    EMP IS NOW INDEXED, KEYED ON ID1, SO LOOP1  *
+000410*                    AND MAIN-MENU DO A DIRECT READ EMP KEY IS  *
+000420*                    ID1 INSTEAD OF SCANNING RECORD BY RECORD.  *
+000430*   08/08/2026 RS    ADDED MAINT-MENU (M AT THE LOOP PROMPT) SO *
+000440*                    AN EXISTING EMPLOYEE'S NAME/BALANCE CAN BE *
+000450*                    CORRECTED OR THE RECORD DELETED OUTRIGHT.  *
+000460*   08/08/2026 RS    LOOP1 CAN NOW SEARCH BY NAME AS WELL AS ID -*
+000470*                    NAME-SEARCH SCANS EMP.DAT SEQUENTIALLY AND *
+000480*                    DISPLAYS THE ID1/CC FOR A MATCHING NAMES.  *
+000490*   08/08/2026 RS    ADDED A CKPT.DAT CHECKPOINT OF THE LAST    *
+000500*                    ID1 WRITTEN SO A DROPPED SESSION CAN BE    *
+000510*                    PICKED BACK UP INSTEAD OF RECOUNTING ROWS. *
+000520*   08/08/2026 RS    MAIN-MENU NOW READS THE EXISTING RECORD    *
+000530*                    BEFORE COMPUTING THE POSTING SO AN UPDATE  *
+000540*                    STARTS FROM THE BALANCE ON FILE INSTEAD OF *
+000550*                    A FRESH PROMPT; ACC KEEPS THE PRE-POSTING  *
+000560*                    BALANCE SEPARATE FROM CC SO TTRPT'S TOTALS *
+000570*                    STAY MEANINGFUL.                           *
+000580*   08/08/2026 RS    LOOP NOW RETURNS TO LOOP1 ON ANY ANSWER    *
+000590*                    OTHER THAN Y OR M INSTEAD OF FALLING INTO  *
+000600*                    MAINT-MENU.                                *
+000610*   08/08/2026 RS    MAINT-REWRITE NOW LOGS THE CORRECTION TO   *
+000620*                    TRANS.DAT AND CARRIES THE SEQUENCE FORWARD *
+000630*                    INTO CKPT.DAT.                             *
+000640*   08/08/2026 RS    START-UP NOW RESTORES WS-TRANS-SEQ FROM    *
+000650*                    CKPT.DAT INSTEAD OF RESTARTING AT ZERO.    *
+000660*   08/08/2026 RS    MAIN-MENU NOW SEEDS WS-ACC FROM CC (THE    *
+000670*                    CURRENT BALANCE), NOT ACC (THE PRE-POSTING *
+000680*                    SNAPSHOT); MAINT-MENU'S BALANCE DISPLAY AND *
+000690*                    MAINT-REWRITE'S CORRECTION BOTH NOW TARGET *
+000700*                    CC; MAINT-DELETE LOGS TO TRANS.DAT LIKE    *
+000710*                    MAINT-REWRITE DOES; AND AN EMPTY CKPT.DAT  *
+000720*                    IS NO LONGER TREATED AS A VALID CHECKPOINT.*
+000730*   08/08/2026 RS    A DEPOSIT THAT WOULD PUSH THE BALANCE OVER *
+000740*                    9999 IS NOW REJECTED BEFORE THE ADD, SAME  *
+000750*                    AS A WITHDRAWAL THAT EXCEEDS THE BALANCE.  *
+000760*                    MAIN-MENU NO LONGER RE-PROMPTS FOR OR       *
+000770*                    OVERWRITES NAMES ON AN EXISTING EMPLOYEE -  *
+000780*                    ONLY A NEW EMPLOYEE'S NAME COMES FROM THE   *
+000790*                    TELLER.                                    *
+000800*--------------------------------------------------------------*
+000810
+000820 ENVIRONMENT DIVISION.
+000830 INPUT-OUTPUT SECTION.
+000840 FILE-CONTROL.
+000850     SELECT EMP ASSIGN TO DISK
+000860         ORGANIZATION IS INDEXED
+000870         ACCESS MODE IS DYNAMIC
+000880         RECORD KEY IS ID1.
+000890
+000900     SELECT TRANS-LOG ASSIGN TO DISK
+000910         ORGANIZATION IS LINE SEQUENTIAL.
+000920
+000930     SELECT CKPT-FILE ASSIGN TO DISK
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS WS-CKPT-STATUS.
+000960
+000970 DATA DIVISION.
+000980 FILE SECTION.
+000990
+001000 FD  EMP
+001010     LABEL RECORD IS STANDARD
+001020     VALUE OF FILE-ID IS "EMP.DAT".
+001030
+001040     COPY "STDREC.CPY".
+001050
+001060 FD  TRANS-LOG
+001070     LABEL RECORD IS STANDARD
+001080     VALUE OF FILE-ID IS "TRANS.DAT".
+001090
+001100 01  TRANS-REC.
+001110     02  TR-ID1                  PIC 9(04).
+001120     02  FILLER                  PIC X(04).
+001130     02  TR-TYPE                 PIC X(01).
+001140     02  FILLER                  PIC X(04).
+001150     02  TR-AMT                  PIC 9(04).
+001160     02  FILLER                  PIC X(04).
+001170     02  TR-CC                   PIC 9(04).
+001180     02  FILLER                  PIC X(04).
+001190     02  TR-DATE                 PIC 9(08).
+001200     02  FILLER                  PIC X(04).
+001210     02  TR-SEQ                  PIC 9(06).
+001220
+001230 FD  CKPT-FILE
+001240     LABEL RECORD IS STANDARD
+001250     VALUE OF FILE-ID IS "CKPT.DAT".
+001260
+001270 01  CKPT-REC.
+001280     02  CKPT-ID1                PIC 9(04).
+001290     02  FILLER                  PIC X(04).
+001300     02  CKPT-SEQ                PIC 9(06).
+001310
+001320 WORKING-STORAGE SECTION.
+001330 77  C                           PIC X.
+001340 77  ID2                         PIC 9(04).
+001350 77  WS-ID1                      PIC 9(04).
+001360 77  WS-NAMES                    PIC X(20).
+001370 77  WS-ACC                      PIC 9(04).
+001380 77  WS-TTYPE                    PIC X(01).
+001390 77  WS-AMT                      PIC 9(04).
+001400 77  WS-CC                       PIC 9(04).
+001410 77  WS-TR-DATE                  PIC 9(08).
+001420 77  WS-TRANS-SEQ                PIC 9(06) COMP VALUE ZERO.
+001430 77  WS-CKPT-STATUS              PIC XX.
+001440 77  WS-FOUND-SWITCH             PIC X     VALUE "N".
+001450     88  FOUND-YES                         VALUE "Y".
+001460 77  WS-CKPT-EOF-SWITCH          PIC X     VALUE "N".
+001470     88  CKPT-EMPTY                        VALUE "Y".
+001480
+001490 PROCEDURE DIVISION.
+001500*--------------------------------------------------------------*
+001510* START-UP - REPORTS THE LAST ID1 CHECKPOINTED ON A PRIOR RUN  *
+001520* (IF ANY) SO ENTRY CAN PICK UP WHERE IT LEFT OFF AFTER A      *
+001530* DROPPED SESSION, THEN FALLS INTO MAIN-MENU.                  *
+001540*--------------------------------------------------------------*
+001550 START-UP.
+001560     OPEN INPUT CKPT-FILE.
+001570     IF WS-CKPT-STATUS = "00"
+001580         MOVE "N" TO WS-CKPT-EOF-SWITCH
+001590         READ CKPT-FILE
+001600             AT END MOVE "Y" TO WS-CKPT-EOF-SWITCH
+001610         END-READ
+001620         IF CKPT-EMPTY
+001630         DISPLAY "NO CHECKPOINT ON FILE - STARTING FRESH ENTRY"
+001640         ELSE
+001650             DISPLAY "RESUMING - LAST ID WRITTEN WAS"
+001660             DISPLAY CKPT-ID1
+001670             MOVE CKPT-SEQ TO WS-TRANS-SEQ
+001680         END-IF
+001690         CLOSE CKPT-FILE
+001700     ELSE
+001710         DISPLAY "NO CHECKPOINT ON FILE - STARTING FRESH ENTRY"
+001720     END-IF.
+001730*--------------------------------------------------------------*
+001740* MAIN-MENU - PROMPTS FOR A NEW EMPLOYEE/BALANCE ENTRY AND POSTS *
+001750* A WITHDRAWAL (W) OR DEPOSIT (D) TRANSACTION AGAINST IT.        *
+001760*--------------------------------------------------------------*
+001770 MAIN-MENU.
+001780     DISPLAY "ENTER THE EMPLOYEE ID".
+001790     ACCEPT WS-ID1.
+001800     OPEN I-O EMP.
+001810     MOVE WS-ID1 TO ID1.
+001820     MOVE "Y" TO WS-FOUND-SWITCH.
+001830     READ EMP KEY IS ID1
+001840         INVALID KEY MOVE "N" TO WS-FOUND-SWITCH
+001850     END-READ.
+001860     IF FOUND-YES
+001870         MOVE CC TO WS-ACC
+001880     ELSE
+001890         DISPLAY "ENTER THE EMPLOYEE NAME"
+001900         ACCEPT WS-NAMES
+001910         DISPLAY "ENTER EMP BALANCE"
+001920         ACCEPT WS-ACC
+001930     END-IF.
+001940     DISPLAY "ENTER TRANSACTION TYPE, W-WITHDRAWAL D-DEPOSIT".
+001950     ACCEPT WS-TTYPE.
+001960     DISPLAY "AMOUNT TO BE WITHDRAWN OR DEPOSITED".
+001970     ACCEPT WS-AMT.
+001980     IF WS-TTYPE = "D" OR WS-TTYPE = "d"
+001990         IF WS-AMT > 9999 - WS-ACC
+002000             DISPLAY "DEPOSIT EXCEEDS MAXIMUM BALANCE"
+002010             CLOSE EMP
+002020             GO TO LOOP
+002030         END-IF
+002040         ADD WS-AMT TO WS-ACC GIVING WS-CC
+002050     ELSE
+002060         IF WS-AMT > WS-ACC
+002070             DISPLAY "INSUFFICIENT FUNDS"
+002080             CLOSE EMP
+002090             GO TO LOOP
+002100         END-IF
+002110         SUBTRACT WS-AMT FROM WS-ACC GIVING WS-CC
+002120     END-IF.
+002130     IF FOUND-YES GO TO MAIN-MENU-UPDATE.
+002140     GO TO MAIN-MENU-NEW.
+002150 MAIN-MENU-UPDATE.
+002160     MOVE WS-ACC TO ACC.
+002170     MOVE WS-TTYPE TO TTYPE.
+002180     MOVE WS-AMT TO AMT.
+002190     MOVE WS-CC TO CC.
+002200     REWRITE STD.
+002210     GO TO MAIN-MENU-LOG.
+002220 MAIN-MENU-NEW.
+002230     MOVE WS-ID1 TO ID1.
+002240     MOVE WS-NAMES TO NAMES.
+002250     MOVE WS-ACC TO ACC.
+002260     MOVE WS-TTYPE TO TTYPE.
+002270     MOVE WS-AMT TO AMT.
+002280     MOVE WS-CC TO CC.
+002290     WRITE STD.
+002300 MAIN-MENU-LOG.
+002310     CLOSE EMP.
+002320     ADD 1 TO WS-TRANS-SEQ.
+002330     ACCEPT WS-TR-DATE FROM DATE YYYYMMDD.
+002340     MOVE WS-ID1 TO TR-ID1.
+002350     MOVE WS-TTYPE TO TR-TYPE.
+002360     MOVE WS-AMT TO TR-AMT.
+002370     MOVE WS-CC TO TR-CC.
+002380     MOVE WS-TR-DATE TO TR-DATE.
+002390     MOVE WS-TRANS-SEQ TO TR-SEQ.
+002400     OPEN EXTEND TRANS-LOG.
+002410     WRITE TRANS-REC.
+002420     CLOSE TRANS-LOG.
+002430     MOVE WS-ID1 TO CKPT-ID1.
+002440     MOVE WS-TRANS-SEQ TO CKPT-SEQ.
+002450     OPEN OUTPUT CKPT-FILE.
+002460     WRITE CKPT-REC.
+002470     CLOSE CKPT-FILE.
+002480 LOOP.
+002490     DISPLAY "DO U WANYT TO ENTER MORE".
+002500     ACCEPT C.
+002510     IF C = 'Y' OR 'y' GO TO  MAIN-MENU.
+002520     IF C = 'M' OR 'm' GO TO MAINT-MENU.
+002530     GO TO LOOP1.
+002540
+002550*--------------------------------------------------------------*
+002560* MAINT-MENU - CORRECTS OR REMOVES AN EXISTING EMPLOYEE, KEYED *
+002570* ON THE SAME ID1/ID2 MATCH LOOP2 USES FOR LOOKUP.             *
+002580*--------------------------------------------------------------*
+002590 MAINT-MENU.
+002600     DISPLAY "ENTER THE EMP ID TO MAINTAIN".
+002610     ACCEPT ID2.
+002620     OPEN I-O EMP.
+002630     MOVE ID2 TO ID1.
+002640     READ EMP KEY IS ID1
+002650         INVALID KEY GO TO MAINT-NOT-FOUND
+002660     END-READ.
+002670     DISPLAY "NAME ON FILE IS".
+002680     DISPLAY NAMES.
+002690     DISPLAY "BALANCE ON FILE IS".
+002700     DISPLAY CC.
+002710     DISPLAY "ENTER R TO REWRITE, D TO DELETE, ANY OTHER TO SKIP".
+002720     ACCEPT C.
+002730     IF C = 'D' OR 'd' GO TO MAINT-DELETE.
+002740     IF C = 'R' OR 'r' GO TO MAINT-REWRITE.
+002750     CLOSE EMP.
+002760     GO TO LOOP.
+002770 MAINT-REWRITE.
+002780     DISPLAY "ENTER NEW EMPLOYEE NAME".
+002790     ACCEPT WS-NAMES.
+002800     DISPLAY "ENTER NEW BALANCE".
+002810     ACCEPT WS-CC.
+002820     MOVE WS-NAMES TO NAMES.
+002830     MOVE WS-CC TO CC.
+002840     REWRITE STD.
+002850     CLOSE EMP.
+002860     ADD 1 TO WS-TRANS-SEQ.
+002870     ACCEPT WS-TR-DATE FROM DATE YYYYMMDD.
+002880     MOVE ID2 TO TR-ID1.
+002890     MOVE "C" TO TR-TYPE.
+002900     MOVE ZERO TO TR-AMT.
+002910     MOVE WS-CC TO TR-CC.
+002920     MOVE WS-TR-DATE TO TR-DATE.
+002930     MOVE WS-TRANS-SEQ TO TR-SEQ.
+002940     OPEN EXTEND TRANS-LOG.
+002950     WRITE TRANS-REC.
+002960     CLOSE TRANS-LOG.
+002970     OPEN INPUT CKPT-FILE.
+002980     IF WS-CKPT-STATUS = "00"
+002990         READ CKPT-FILE
+003000             AT END MOVE ZERO TO CKPT-ID1
+003010         END-READ
+003020         CLOSE CKPT-FILE
+003030     ELSE
+003040         MOVE ZERO TO CKPT-ID1
+003050     END-IF.
+003060     MOVE WS-TRANS-SEQ TO CKPT-SEQ.
+003070     OPEN OUTPUT CKPT-FILE.
+003080     WRITE CKPT-REC.
+003090     CLOSE CKPT-FILE.
+003100     GO TO LOOP.
+003110 MAINT-DELETE.
+003120     MOVE CC TO WS-CC.
+003130     DELETE EMP.
+003140     CLOSE EMP.
+003150     ADD 1 TO WS-TRANS-SEQ.
+003160     ACCEPT WS-TR-DATE FROM DATE YYYYMMDD.
+003170     MOVE ID2 TO TR-ID1.
+003180     MOVE "X" TO TR-TYPE.
+003190     MOVE ZERO TO TR-AMT.
+003200     MOVE WS-CC TO TR-CC.
+003210     MOVE WS-TR-DATE TO TR-DATE.
+003220     MOVE WS-TRANS-SEQ TO TR-SEQ.
+003230     OPEN EXTEND TRANS-LOG.
+003240     WRITE TRANS-REC.
+003250     CLOSE TRANS-LOG.
+003260     OPEN INPUT CKPT-FILE.
+003270     IF WS-CKPT-STATUS = "00"
+003280         READ CKPT-FILE
+003290             AT END MOVE ZERO TO CKPT-ID1
+003300         END-READ
+003310         CLOSE CKPT-FILE
+003320     ELSE
+003330         MOVE ZERO TO CKPT-ID1
+003340     END-IF.
+003350     MOVE WS-TRANS-SEQ TO CKPT-SEQ.
+003360     OPEN OUTPUT CKPT-FILE.
+003370     WRITE CKPT-REC.
+003380     CLOSE CKPT-FILE.
+003390     GO TO LOOP.
+003400 MAINT-NOT-FOUND.
+003410     DISPLAY "EMPLOYEE ID NOT FOUND".
+003420     CLOSE EMP.
+003430     GO TO LOOP.
+003440
+003450 LOOP1.
+003460     DISPLAY "ENTER I TO SEARCH BY ID, N TO SEARCH BY NAME".
+003470     ACCEPT C.
+003480     IF C = 'N' OR 'n' GO TO NAME-SEARCH.
+003490     DISPLAY "ENTER THE EMP ID".
+003500     ACCEPT ID2.
+003510 LOOP2.
+003520     OPEN I-O EMP.
+003530     MOVE ID2 TO ID1.
+003540     READ EMP KEY IS ID1
+003550         INVALID KEY GO TO EMP-NOT-FOUND
+003560     END-READ.
+003570     GO TO LOOP4.
+003580 EMP-NOT-FOUND.
+003590     DISPLAY "EMPLOYEE ID NOT FOUND".
+003600     CLOSE EMP.
+003610     GO TO LOOP1.
+003620 LOOP4.
+003630     DISPLAY "NAME OF EMP IS".
+003640     DISPLAY NAMES.
+003650     DISPLAY "BAL OF EMP IS ".
+003660     DISPLAY CC.
+003670     CLOSE EMP.
+003680     STOP RUN.
+003690
+003700*--------------------------------------------------------------*
+003710* NAME-SEARCH - SCANS EMP.DAT FOR A MATCHING NAMES VALUE WHEN   *
+003720* THE CALLER ONLY HAS THE EMPLOYEE'S NAME, NOT THE ID.          *
+003730*--------------------------------------------------------------*
+003740 NAME-SEARCH.
+003750     DISPLAY "ENTER THE EMPLOYEE NAME".
+003760     ACCEPT WS-NAMES.
+003770     OPEN INPUT EMP.
+003780 NAME-SEARCH-SCAN.
+003790     READ EMP NEXT RECORD
+003800         AT END GO TO NAME-NOT-FOUND
+003810     END-READ.
+003820     IF NAMES = WS-NAMES GO TO NAME-SEARCH-FOUND.
+003830     GO TO NAME-SEARCH-SCAN.
+003840 NAME-SEARCH-FOUND.
+003850     DISPLAY "EMPLOYEE ID IS".
+003860     DISPLAY ID1.
+003870     DISPLAY "BAL OF EMP IS".
+003880     DISPLAY CC.
+003890     CLOSE EMP.
+003900     STOP RUN.
+003910 NAME-NOT-FOUND.
+003920     DISPLAY "EMPLOYEE NAME NOT FOUND".
+003930     CLOSE EMP.
+003940     GO TO LOOP1.
