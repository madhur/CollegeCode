@@ -0,0 +1,154 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TTRPT.
+000300 AUTHOR. R-SRINIVASAN.
+000400 INSTALLATION. SEIT DATA CENTER.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* TTRPT - END OF DAY EMP.DAT SUMMARY AND CONTROL TOTAL REPORT. *
+000900* READS EMP.DAT SEQUENTIALLY FROM TOP TO BOTTOM, PRINTS ONE     *
+001000* DETAIL LINE PER STD RECORD AND ACCUMULATES CONTROL TOTALS     *
+001100* FOR THE CLOSING SHIFT TO RECONCILE AGAINST THE BANK STATEMENT.*
+001200*--------------------------------------------------------------*
+001300* MODIFICATION HISTORY                                         *
+001400*   DATE       BY    DESCRIPTION                                *
+001500*   08/08/2026 RS    NEW PROGRAM.                                *
+001550*   08/08/2026 RS    WIDENED RPT-LINE TO MATCH DETAIL-LINE AND   *
+001560*                    TOTAL-LINE SO NEITHER GROUP TRUNCATES ON    *
+001570*                    WRITE.                                      *
+001600*--------------------------------------------------------------*
+001700
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT EMP ASSIGN TO DISK
+002110         ORGANIZATION IS INDEXED
+002120         ACCESS MODE IS SEQUENTIAL
+002130         RECORD KEY IS ID1.
+002300
+002400     SELECT RPT-OUT ASSIGN TO DISK
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900
+003000 FD  EMP
+003100     LABEL RECORD IS STANDARD
+003200     VALUE OF FILE-ID IS "EMP.DAT".
+003300
+003400     COPY "STDREC.CPY".
+003500
+003600 FD  RPT-OUT
+003700     LABEL RECORD IS STANDARD
+003800     VALUE OF FILE-ID IS "TTRPT.DAT".
+003900
+004000 01  RPT-LINE                    PIC X(84).
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  WS-SWITCHES.
+004400     02  WS-EOF-SWITCH           PIC X       VALUE "N".
+004500         88  EOF-YES                         VALUE "Y".
+004600
+004700 01  WS-TOTALS.
+004800     02  WS-REC-COUNT            PIC 9(06)   COMP VALUE ZERO.
+004900     02  WS-TOT-ACC              PIC 9(08)   COMP VALUE ZERO.
+005000     02  WS-TOT-AMT              PIC 9(08)   COMP VALUE ZERO.
+005100     02  WS-TOT-CC               PIC 9(08)   COMP VALUE ZERO.
+005200
+005300 01  DETAIL-LINE.
+005400     02  DL-NAMES                PIC X(20).
+005500     02  FILLER                  PIC X(02).
+005600     02  DL-ID1                  PIC 9(04).
+005700     02  FILLER                  PIC X(02).
+005800     02  DL-ACC                  PIC ZZZ9.
+005900     02  FILLER                  PIC X(02).
+006000     02  DL-AMT                  PIC ZZZ9.
+006100     02  FILLER                  PIC X(02).
+006200     02  DL-CC                   PIC ZZZ9.
+006300     02  FILLER                  PIC X(40).
+006400
+006500 01  TOTAL-LINE.
+006600     02  TL-LABEL                PIC X(20)   VALUE
+006700         "CONTROL TOTALS:".
+006800     02  FILLER                  PIC X(02).
+006900     02  TL-REC-COUNT            PIC ZZZ,ZZ9.
+007000     02  FILLER                  PIC X(02).
+007100     02  TL-TOT-ACC              PIC ZZ,ZZZ,ZZ9.
+007200     02  FILLER                  PIC X(02).
+007300     02  TL-TOT-AMT              PIC ZZ,ZZZ,ZZ9.
+007400     02  FILLER                  PIC X(02).
+007500     02  TL-TOT-CC               PIC ZZ,ZZZ,ZZ9.
+007600     02  FILLER                  PIC X(22).
+007700
+007800 PROCEDURE DIVISION.
+007900*--------------------------------------------------------------*
+008000* 0000-MAINLINE - CONTROLS THE OVERALL RUN.                    *
+008100*--------------------------------------------------------------*
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008400     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+008500         UNTIL EOF-YES.
+008600     PERFORM 3000-PRINT-TOTALS THRU 3000-EXIT.
+008700     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+008800     STOP RUN.
+008900
+009000*--------------------------------------------------------------*
+009100* 1000-INITIALIZE - OPENS THE FILES AND PRIMES THE READ.       *
+009200*--------------------------------------------------------------*
+009300 1000-INITIALIZE.
+009400     OPEN INPUT EMP.
+009500     OPEN OUTPUT RPT-OUT.
+009600     PERFORM 2100-READ-EMP THRU 2100-EXIT.
+009700 1000-EXIT.
+009800     EXIT.
+009900
+010000*--------------------------------------------------------------*
+010100* 2000-PROCESS-RECORDS - PRINTS ONE DETAIL LINE PER STD RECORD *
+010200* AND ROLLS THE RECORD INTO THE CONTROL TOTALS.                *
+010300*--------------------------------------------------------------*
+010400 2000-PROCESS-RECORDS.
+010500     MOVE NAMES TO DL-NAMES.
+010600     MOVE ID1 TO DL-ID1.
+010700     MOVE ACC TO DL-ACC.
+010800     MOVE AMT TO DL-AMT.
+010900     MOVE CC TO DL-CC.
+011000     WRITE RPT-LINE FROM DETAIL-LINE.
+011100     ADD 1 TO WS-REC-COUNT.
+011200     ADD ACC TO WS-TOT-ACC.
+011300     ADD AMT TO WS-TOT-AMT.
+011400     ADD CC TO WS-TOT-CC.
+011500     PERFORM 2100-READ-EMP THRU 2100-EXIT.
+011600 2000-EXIT.
+011700     EXIT.
+011800
+011900*--------------------------------------------------------------*
+012000* 2100-READ-EMP - READS THE NEXT STD RECORD FROM EMP.DAT.      *
+012100*--------------------------------------------------------------*
+012200 2100-READ-EMP.
+012300     READ EMP
+012400         AT END SET EOF-YES TO TRUE
+012500     END-READ.
+012600 2100-EXIT.
+012700     EXIT.
+012800
+012900*--------------------------------------------------------------*
+013000* 3000-PRINT-TOTALS - WRITES THE CONTROL TOTAL LINE AT THE END *
+013100* OF THE REPORT.                                               *
+013200*--------------------------------------------------------------*
+013300 3000-PRINT-TOTALS.
+013400     MOVE WS-REC-COUNT TO TL-REC-COUNT.
+013500     MOVE WS-TOT-ACC TO TL-TOT-ACC.
+013600     MOVE WS-TOT-AMT TO TL-TOT-AMT.
+013700     MOVE WS-TOT-CC TO TL-TOT-CC.
+013800     WRITE RPT-LINE FROM TOTAL-LINE.
+013900 3000-EXIT.
+014000     EXIT.
+014100
+014200*--------------------------------------------------------------*
+014300* 9999-TERMINATE - CLOSES THE FILES AND ENDS THE RUN.          *
+014400*--------------------------------------------------------------*
+014500 9999-TERMINATE.
+014600     CLOSE EMP.
+014700     CLOSE RPT-OUT.
+014800 9999-EXIT.
+014900     EXIT.
